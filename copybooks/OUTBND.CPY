@@ -0,0 +1,13 @@
+      *****************************************************
+      * OUTBND.CPY                                        *
+      * Shared outbound-interface extract record.  Written  *
+      * by GRADE-CHECKER and STATUS-CHECKER so a single feed *
+      * of entity events can be picked up by downstream       *
+      * systems instead of mining each job's own result file. *
+      *****************************************************
+       01 OUTBOUND-INTERFACE-REC.
+           05 OI-SOURCE-SYSTEM       PIC X(08).
+           05 OI-ENTITY-ID           PIC X(06).
+           05 OI-EVENT-CODE          PIC X(04).
+           05 OI-EVENT-TEXT          PIC X(20).
+           05 OI-INTERFACE-TIMESTAMP PIC X(14).
