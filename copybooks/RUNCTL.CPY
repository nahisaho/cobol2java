@@ -0,0 +1,11 @@
+      *****************************************************
+      * RUNCTL.CPY                                        *
+      * One run-control record per job execution, written  *
+      * as a heartbeat/health-check row for job scheduling  *
+      * and restart tooling to read.                         *
+      *****************************************************
+       01 RUN-CONTROL-REC.
+           05 RC-JOB-NAME            PIC X(08).
+           05 RC-START-TIMESTAMP     PIC X(14).
+           05 RC-END-TIMESTAMP       PIC X(14).
+           05 RC-RETURN-CODE         PIC 9(04).
