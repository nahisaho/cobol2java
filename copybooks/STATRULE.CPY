@@ -0,0 +1,33 @@
+      *****************************************************
+      * STATRULE.CPY                                      *
+      * Allowed old-status/new-status transition pairs for *
+      * STATUS-CHECKER.  A transaction whose pair is not    *
+      * found here is rejected to the status error queue.   *
+      * Codes are the STATUS-CODES values in STATCODE.CPY:   *
+      * 1-ACTIVE 2-PENDING 3-INACTIVE 4-SUSPENDED 5-CLOSED    *
+      * 6-ARCHIVED.                                           *
+      *****************************************************
+       01 STATUS-RULE-INIT-AREA.
+           05 FILLER PIC X(02) VALUE "11".
+           05 FILLER PIC X(02) VALUE "13".
+           05 FILLER PIC X(02) VALUE "14".
+           05 FILLER PIC X(02) VALUE "15".
+           05 FILLER PIC X(02) VALUE "21".
+           05 FILLER PIC X(02) VALUE "22".
+           05 FILLER PIC X(02) VALUE "23".
+           05 FILLER PIC X(02) VALUE "32".
+           05 FILLER PIC X(02) VALUE "33".
+           05 FILLER PIC X(02) VALUE "35".
+           05 FILLER PIC X(02) VALUE "36".
+           05 FILLER PIC X(02) VALUE "41".
+           05 FILLER PIC X(02) VALUE "44".
+           05 FILLER PIC X(02) VALUE "45".
+           05 FILLER PIC X(02) VALUE "55".
+           05 FILLER PIC X(02) VALUE "56".
+           05 FILLER PIC X(02) VALUE "66".
+
+       01 STATUS-RULE-TABLE REDEFINES STATUS-RULE-INIT-AREA.
+           05 XR-RULE-ENTRY OCCURS 17 TIMES
+                   INDEXED BY XR-IDX.
+               10 XR-OLD-STATUS     PIC 9(01).
+               10 XR-NEW-STATUS     PIC 9(01).
