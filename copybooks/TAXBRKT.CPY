@@ -0,0 +1,21 @@
+      *****************************************************
+      * TAXBRKT.CPY                                       *
+      * Graduated federal withholding bracket table, used  *
+      * by CALCULATE-TAX in place of a flat tax rate.       *
+      * Brackets are loaded via REDEFINES of a literal      *
+      * initialization area so the table ships with the    *
+      * program and needs no separate load step.            *
+      *****************************************************
+       01 TAX-BRACKET-INIT-AREA.
+           05 FILLER PIC X(19) VALUE "0000001001100001000".
+           05 FILLER PIC X(19) VALUE "0011001004472501200".
+           05 FILLER PIC X(19) VALUE "0044726009537502200".
+           05 FILLER PIC X(19) VALUE "0095376018210002400".
+           05 FILLER PIC X(19) VALUE "0182101999999903200".
+
+       01 TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-INIT-AREA.
+           05 TAX-BRACKET-ENTRY OCCURS 5 TIMES
+                   INDEXED BY TB-IDX.
+               10 TB-LOW-AMOUNT     PIC 9(07).
+               10 TB-HIGH-AMOUNT    PIC 9(07).
+               10 TB-RATE-PCT       PIC 9(03)V99.
