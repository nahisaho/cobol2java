@@ -0,0 +1,11 @@
+      *****************************************************
+      * TRANSREC.CPY                                      *
+      * Registrar transcript extract record, one per       *
+      * graded student/course, written by GRADE-CHECKER.    *
+      *****************************************************
+       01 TRANSCRIPT-REC.
+           05 TR-STUDENT-ID        PIC X(06).
+           05 TR-COURSE-ID         PIC X(06).
+           05 TR-LETTER-GRADE      PIC X(02).
+           05 TR-GPA-POINTS        PIC 9V99.
+           05 FILLER               PIC X(05).
