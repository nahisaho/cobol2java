@@ -0,0 +1,10 @@
+      *****************************************************
+      * EMPINC.CPY                                        *
+      * Employee income transaction record, one per        *
+      * employee per pay period.  Used by CALCULATE-TAX.    *
+      *****************************************************
+       01 EMPLOYEE-INCOME-REC.
+           05 EI-EMPLOYEE-ID       PIC X(06).
+           05 EI-EMPLOYEE-NAME     PIC X(20).
+           05 EI-INCOME            PIC 9(07).
+           05 FILLER               PIC X(07).
