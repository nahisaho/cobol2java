@@ -0,0 +1,11 @@
+      *****************************************************
+      * GREETCFG.CPY                                      *
+      * Optional greeting override for HELLO-WORLD.  One    *
+      * record supplies the greeting text and the counter    *
+      * increment; if the file is empty the program keeps     *
+      * its built-in defaults.                                 *
+      *****************************************************
+       01 GREETING-CONFIG-REC.
+           05 GC-MESSAGE             PIC X(20).
+           05 GC-INCREMENT           PIC 9(03).
+           05 FILLER                 PIC X(07).
