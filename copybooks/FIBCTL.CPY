@@ -0,0 +1,10 @@
+      *****************************************************
+      * FIBCTL.CPY                                        *
+      * Control-card record read by FIBONACCI at job start *
+      * to size the requested sequence and select the       *
+      * optional convergence-ratio reporting mode.           *
+      *****************************************************
+       01 FIBONACCI-CONTROL-REC.
+           05 FC-TERM-COUNT        PIC 9(03).
+           05 FC-MODE-SWITCH       PIC X(01).
+           05 FILLER               PIC X(16).
