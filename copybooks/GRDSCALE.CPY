@@ -0,0 +1,48 @@
+      *****************************************************
+      * GRDSCALE.CPY                                      *
+      * Grading-scale control table, keyed by course, used  *
+      * by GRADE-CHECKER's CHECK-GRADE instead of a fixed   *
+      * ladder of literals.  Breakpoints within a course     *
+      * must be loaded highest score first - CHECK-GRADE     *
+      * stops at the first entry the curved score satisfies. *
+      * Courses not present here use the ALLCRS default      *
+      * entry.  Breakpoints are loaded via REDEFINES of a    *
+      * literal initialization area so the table ships with  *
+      * the program and needs no separate load step.         *
+      *****************************************************
+       01 GRADING-SCALE-INIT-AREA.
+           05 FILLER PIC X(06) VALUE "ALLCRS".
+           05 FILLER PIC X(05) VALUE "097A+".
+           05 FILLER PIC X(05) VALUE "093A ".
+           05 FILLER PIC X(05) VALUE "090A-".
+           05 FILLER PIC X(05) VALUE "087B+".
+           05 FILLER PIC X(05) VALUE "083B ".
+           05 FILLER PIC X(05) VALUE "080B-".
+           05 FILLER PIC X(05) VALUE "077C+".
+           05 FILLER PIC X(05) VALUE "073C ".
+           05 FILLER PIC X(05) VALUE "070C-".
+           05 FILLER PIC X(05) VALUE "067D+".
+           05 FILLER PIC X(05) VALUE "060D ".
+           05 FILLER PIC X(05) VALUE "000F ".
+           05 FILLER PIC X(06) VALUE "MATH10".
+           05 FILLER PIC X(05) VALUE "090A ".
+           05 FILLER PIC X(05) VALUE "080B ".
+           05 FILLER PIC X(05) VALUE "070C ".
+           05 FILLER PIC X(05) VALUE "060D ".
+           05 FILLER PIC X(05) VALUE "000F ".
+           05 FILLER PIC X(05) VALUE "000F ".
+           05 FILLER PIC X(05) VALUE "000F ".
+           05 FILLER PIC X(05) VALUE "000F ".
+           05 FILLER PIC X(05) VALUE "000F ".
+           05 FILLER PIC X(05) VALUE "000F ".
+           05 FILLER PIC X(05) VALUE "000F ".
+           05 FILLER PIC X(05) VALUE "000F ".
+
+       01 GRADING-SCALE-TABLE REDEFINES GRADING-SCALE-INIT-AREA.
+           05 GS-COURSE-ENTRY OCCURS 2 TIMES
+                   INDEXED BY GS-CRS-IDX.
+               10 GS-COURSE-ID          PIC X(06).
+               10 GS-BREAKPOINT OCCURS 12 TIMES
+                       INDEXED BY GS-BRK-IDX.
+                   15 GS-MIN-SCORE       PIC 9(03).
+                   15 GS-LETTER-GRADE    PIC X(02).
