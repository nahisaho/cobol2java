@@ -0,0 +1,13 @@
+      *****************************************************
+      * STATTRAN.CPY                                      *
+      * One status-change transaction per entity, read by  *
+      * STATUS-CHECKER instead of a single hardcoded value. *
+      * ST-OLD-STATUS is the entity's status of record       *
+      * before this transaction, carried by the feed so the  *
+      * audit trail and transition checks need no lookup.    *
+      *****************************************************
+       01 STATUS-TRANSACTION-REC.
+           05 ST-ENTITY-ID          PIC X(06).
+           05 ST-OLD-STATUS         PIC 9(01).
+           05 ST-NEW-STATUS         PIC 9(01).
+           05 FILLER                PIC X(12).
