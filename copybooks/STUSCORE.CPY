@@ -0,0 +1,15 @@
+      *****************************************************
+      * STUSCORE.CPY                                      *
+      * One exam-score transaction per student, read by    *
+      * GRADE-CHECKER for a class roster grading run.       *
+      * SR-CURVE-POINTS is the department's post-exam curve *
+      * adjustment, applied to SR-SCORE before grading.      *
+      *****************************************************
+       01 STUDENT-REC.
+           05 SR-STUDENT-ID        PIC X(06).
+           05 SR-STUDENT-NAME      PIC X(20).
+           05 SR-COURSE-ID         PIC X(06).
+           05 SR-SCORE             PIC 9(03).
+           05 SR-CURVE-POINTS      PIC S9(03)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05 FILLER               PIC X(01).
