@@ -0,0 +1,19 @@
+      *****************************************************
+      * STATCODE.CPY                                      *
+      * Shared status code / description table for         *
+      * STATUS-CHECKER.  Codes not found here report as     *
+      * UNKNOWN rather than abending.                        *
+      *****************************************************
+       01 STATUS-CODE-INIT-AREA.
+           05 FILLER PIC X(10) VALUE "1ACTIVE   ".
+           05 FILLER PIC X(10) VALUE "2PENDING  ".
+           05 FILLER PIC X(10) VALUE "3INACTIVE ".
+           05 FILLER PIC X(10) VALUE "4SUSPENDED".
+           05 FILLER PIC X(10) VALUE "5CLOSED   ".
+           05 FILLER PIC X(10) VALUE "6ARCHIVED ".
+
+       01 STATUS-CODE-TABLE REDEFINES STATUS-CODE-INIT-AREA.
+           05 SC-CODE-ENTRY OCCURS 6 TIMES
+                   INDEXED BY SC-IDX.
+               10 SC-CODE           PIC 9(01).
+               10 SC-TEXT           PIC X(09).
