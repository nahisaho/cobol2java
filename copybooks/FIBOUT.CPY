@@ -0,0 +1,13 @@
+      *****************************************************
+      * FIBOUT.CPY                                        *
+      * One output record per Fibonacci term, written by   *
+      * FIBONACCI for downstream amortization/forecast      *
+      * reporting.  FO-RATIO carries WS-FIB-CURR / WS-FIB-  *
+      * PREV when the convergence-ratio mode is active, and *
+      * is zero otherwise.                                   *
+      *****************************************************
+       01 FIBONACCI-OUTPUT-REC.
+           05 FO-SEQUENCE-NUMBER   PIC 9(04).
+           05 FO-FIB-VALUE         PIC 9(10).
+           05 FO-RATIO             PIC 9(03)V9(06).
+           05 FILLER               PIC X(05).
