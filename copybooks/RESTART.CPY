@@ -0,0 +1,13 @@
+      *****************************************************
+      * RESTART.CPY                                       *
+      * Shared checkpoint/restart record.  A job writes     *
+      * one of these every N input records so a rerun can    *
+      * skip back to the last checkpoint key instead of       *
+      * reprocessing the whole file.  RT-LAST-KEY of SPACES   *
+      * marks a clean completion - nothing to restart.        *
+      *****************************************************
+       01 RESTART-CONTROL-REC.
+           05 RT-JOB-NAME            PIC X(08).
+           05 RT-LAST-KEY            PIC X(06).
+           05 RT-RECORD-COUNT        PIC 9(07).
+           05 RT-CHECKPOINT-TIME     PIC X(14).
