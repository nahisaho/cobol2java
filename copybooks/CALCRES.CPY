@@ -0,0 +1,13 @@
+      *****************************************************
+      * CALCRES.CPY                                       *
+      * Unified nightly calculation extract record.        *
+      * CALCULATE-TAX and FIBONACCI each append one of      *
+      * these per result so downstream reporting can read    *
+      * a single feed instead of two separate output files.  *
+      *****************************************************
+       01 CALC-RESULT-REC.
+           05 CR-SOURCE-SYSTEM      PIC X(08).
+           05 CR-RECORD-KEY         PIC X(06).
+           05 CR-AMOUNT-1           PIC 9(10).
+           05 CR-AMOUNT-2           PIC 9(10).
+           05 CR-EXTRACT-TIMESTAMP  PIC X(14).
