@@ -3,29 +3,269 @@
        AUTHOR. COBOL2Java Team.
       *
       * Status checking program using EVALUATE
+      *
+      * Loops CHECK-STATUS-PARAGRAPH over a
+      * STATUS-TRANSACTION-FILE (one transaction per entity)
+      * instead of a single hardcoded status value, writing a
+      * STATUS-RESULT-FILE record per transaction.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-TRANSACTION-FILE ASSIGN TO "STATTXN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATUS-RESULT-FILE ASSIGN TO "STATRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATUS-AUDIT-FILE ASSIGN TO "STATAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATUS-ERROR-FILE ASSIGN TO "STATERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATUS-SUMMARY-FILE ASSIGN TO "STATSUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-CONTROL-FILE ASSIGN TO "STATRST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTBOUND-INTERFACE-FILE ASSIGN TO "OUTBND"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-TRANSACTION-FILE.
+           COPY "STATTRAN.CPY".
+
+       FD  STATUS-RESULT-FILE.
+       01 STATUS-RESULT-REC.
+           05 RS-ENTITY-ID          PIC X(06).
+           05 RS-STATUS             PIC 9(01).
+           05 RS-MESSAGE            PIC X(20).
+
+       FD  STATUS-AUDIT-FILE.
+       01 STATUS-AUDIT-REC.
+           05 AU-ENTITY-ID          PIC X(06).
+           05 AU-OLD-STATUS         PIC 9(01).
+           05 AU-NEW-STATUS         PIC 9(01).
+           05 AU-TIMESTAMP          PIC X(14).
+
+       FD  STATUS-ERROR-FILE.
+       01 STATUS-ERROR-REC.
+           05 EQ-ENTITY-ID          PIC X(06).
+           05 EQ-OLD-STATUS         PIC 9(01).
+           05 EQ-NEW-STATUS         PIC 9(01).
+           05 EQ-REASON-TEXT        PIC X(30).
+
+       FD  STATUS-SUMMARY-FILE.
+       01 STATUS-SUMMARY-REC         PIC X(40).
+
+       FD  RESTART-CONTROL-FILE.
+           COPY "RESTART.CPY".
+
+       FD  OUTBOUND-INTERFACE-FILE.
+           COPY "OUTBND.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "STATCODE.CPY".
+       COPY "STATRULE.CPY".
+
+       01 WS-STATUS-DIST-TABLE.
+           05 WS-STATUS-DIST-COUNT
+                   PIC 9(05) VALUE 0
+                   OCCURS 6 TIMES INDEXED BY SD-IDX.
+       01 WS-UNKNOWN-COUNT       PIC 9(05) VALUE 0.
+
+       01 WS-ENTITY-ID    PIC X(06) VALUE SPACES.
+       01 WS-OLD-STATUS   PIC 9 VALUE 0.
        01 WS-STATUS      PIC 9 VALUE 2.
        01 WS-MESSAGE     PIC X(20) VALUE SPACES.
+       01 WS-EOF-SWITCH   PIC X(01) VALUE "N".
+           88 END-OF-TRANSACTION-FILE   VALUE "Y".
+
+       01 WS-TRANSITION-VALID-SWITCH PIC X(01) VALUE "Y".
+           88 VALID-TRANSITION             VALUE "Y".
+           88 INVALID-TRANSITION           VALUE "N".
+
+       01 WS-RESTART-KEY             PIC X(06) VALUE SPACES.
+       01 WS-RESTART-SWITCH          PIC X(01) VALUE "N".
+           88 RESTART-PENDING              VALUE "Y".
+           88 RESTART-NOT-PENDING          VALUE "N".
+       01 WS-CHECKPOINT-INTERVAL     PIC 9(03) VALUE 25.
+       01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(03) VALUE 0.
+       01 WS-RUN-RECORD-COUNT        PIC 9(07) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-           PERFORM CHECK-STATUS-PARAGRAPH
-           DISPLAY "Status: " WS-STATUS
-           DISPLAY "Message: " WS-MESSAGE
+           PERFORM LOAD-RESTART-PARAGRAPH
+           OPEN INPUT STATUS-TRANSACTION-FILE
+           PERFORM OPEN-OUTPUT-FILES-PARAGRAPH
+           PERFORM READ-TRANSACTION-PARAGRAPH
+           PERFORM SKIP-TO-RESTART-POINT-PARAGRAPH
+           PERFORM UNTIL END-OF-TRANSACTION-FILE
+               PERFORM VALIDATE-TRANSITION-PARAGRAPH
+               IF VALID-TRANSITION
+                   PERFORM CHECK-STATUS-PARAGRAPH
+                   PERFORM WRITE-RESULT-PARAGRAPH
+                   PERFORM WRITE-AUDIT-PARAGRAPH
+                   PERFORM TALLY-DISTRIBUTION-PARAGRAPH
+               ELSE
+                   PERFORM WRITE-ERROR-PARAGRAPH
+               END-IF
+               PERFORM CHECKPOINT-PARAGRAPH
+               PERFORM READ-TRANSACTION-PARAGRAPH
+           END-PERFORM
+           PERFORM WRITE-DISTRIBUTION-SUMMARY-PARAGRAPH
+           PERFORM WRITE-COMPLETION-CHECKPOINT-PARAGRAPH
+           CLOSE STATUS-TRANSACTION-FILE
+           CLOSE STATUS-RESULT-FILE
+           CLOSE STATUS-AUDIT-FILE
+           CLOSE STATUS-ERROR-FILE
+           CLOSE STATUS-SUMMARY-FILE
+           CLOSE OUTBOUND-INTERFACE-FILE
            STOP RUN.
 
+       OPEN-OUTPUT-FILES-PARAGRAPH.
+           IF WS-RESTART-KEY NOT = SPACES
+               OPEN EXTEND STATUS-RESULT-FILE
+               OPEN EXTEND STATUS-AUDIT-FILE
+               OPEN EXTEND STATUS-ERROR-FILE
+               OPEN EXTEND STATUS-SUMMARY-FILE
+               OPEN EXTEND OUTBOUND-INTERFACE-FILE
+           ELSE
+               OPEN OUTPUT STATUS-RESULT-FILE
+               OPEN OUTPUT STATUS-AUDIT-FILE
+               OPEN OUTPUT STATUS-ERROR-FILE
+               OPEN OUTPUT STATUS-SUMMARY-FILE
+               OPEN OUTPUT OUTBOUND-INTERFACE-FILE
+           END-IF.
+
+       READ-TRANSACTION-PARAGRAPH.
+           READ STATUS-TRANSACTION-FILE
+               AT END
+                   SET END-OF-TRANSACTION-FILE TO TRUE
+               NOT AT END
+                   MOVE ST-ENTITY-ID TO WS-ENTITY-ID
+                   MOVE ST-OLD-STATUS TO WS-OLD-STATUS
+                   MOVE ST-NEW-STATUS TO WS-STATUS
+           END-READ.
+
+       VALIDATE-TRANSITION-PARAGRAPH.
+           SET INVALID-TRANSITION TO TRUE
+           SET XR-IDX TO 1
+           SEARCH XR-RULE-ENTRY
+               AT END
+                   SET INVALID-TRANSITION TO TRUE
+               WHEN XR-OLD-STATUS (XR-IDX) = WS-OLD-STATUS
+                   AND XR-NEW-STATUS (XR-IDX) = WS-STATUS
+                   SET VALID-TRANSITION TO TRUE
+           END-SEARCH.
+
+       WRITE-ERROR-PARAGRAPH.
+           MOVE WS-ENTITY-ID TO EQ-ENTITY-ID
+           MOVE WS-OLD-STATUS TO EQ-OLD-STATUS
+           MOVE WS-STATUS TO EQ-NEW-STATUS
+           MOVE "DISALLOWED STATUS TRANSITION" TO EQ-REASON-TEXT
+           WRITE STATUS-ERROR-REC.
+
        CHECK-STATUS-PARAGRAPH.
-           EVALUATE WS-STATUS
-               WHEN 1
-                   MOVE "ACTIVE" TO WS-MESSAGE
-               WHEN 2
-                   MOVE "PENDING" TO WS-MESSAGE
-               WHEN 3
-                   MOVE "INACTIVE" TO WS-MESSAGE
-               WHEN OTHER
+           SET SC-IDX TO 1
+           SEARCH SC-CODE-ENTRY
+               AT END
                    MOVE "UNKNOWN" TO WS-MESSAGE
-           END-EVALUATE.
+               WHEN SC-CODE (SC-IDX) = WS-STATUS
+                   MOVE SC-TEXT (SC-IDX) TO WS-MESSAGE
+           END-SEARCH.
+
+       WRITE-RESULT-PARAGRAPH.
+           MOVE WS-ENTITY-ID TO RS-ENTITY-ID
+           MOVE WS-STATUS TO RS-STATUS
+           MOVE WS-MESSAGE TO RS-MESSAGE
+           WRITE STATUS-RESULT-REC
+           PERFORM WRITE-OUTBOUND-INTERFACE-PARAGRAPH.
+
+       WRITE-OUTBOUND-INTERFACE-PARAGRAPH.
+           MOVE "STATCHK " TO OI-SOURCE-SYSTEM
+           MOVE WS-ENTITY-ID TO OI-ENTITY-ID
+           MOVE WS-STATUS TO OI-EVENT-CODE
+           MOVE WS-MESSAGE TO OI-EVENT-TEXT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO OI-INTERFACE-TIMESTAMP
+           WRITE OUTBOUND-INTERFACE-REC.
+
+       WRITE-AUDIT-PARAGRAPH.
+           MOVE WS-ENTITY-ID TO AU-ENTITY-ID
+           MOVE WS-OLD-STATUS TO AU-OLD-STATUS
+           MOVE WS-STATUS TO AU-NEW-STATUS
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AU-TIMESTAMP
+           WRITE STATUS-AUDIT-REC.
+
+       TALLY-DISTRIBUTION-PARAGRAPH.
+           IF WS-STATUS >= 1 AND WS-STATUS <= 6
+               SET SD-IDX TO WS-STATUS
+               ADD 1 TO WS-STATUS-DIST-COUNT (SD-IDX)
+           ELSE
+               ADD 1 TO WS-UNKNOWN-COUNT
+           END-IF.
+
+       WRITE-DISTRIBUTION-SUMMARY-PARAGRAPH.
+           SET SC-IDX TO 1
+           PERFORM WRITE-DISTRIBUTION-LINE-PARAGRAPH
+               VARYING SC-IDX FROM 1 BY 1
+               UNTIL SC-IDX > 6
+           MOVE SPACES TO STATUS-SUMMARY-REC
+           STRING "UNKNOWN        COUNT=" DELIMITED BY SIZE
+               WS-UNKNOWN-COUNT DELIMITED BY SIZE
+               INTO STATUS-SUMMARY-REC
+           WRITE STATUS-SUMMARY-REC.
+
+       WRITE-DISTRIBUTION-LINE-PARAGRAPH.
+           SET SD-IDX TO SC-IDX
+           MOVE SPACES TO STATUS-SUMMARY-REC
+           STRING SC-TEXT (SC-IDX) "  COUNT=" DELIMITED BY SIZE
+               WS-STATUS-DIST-COUNT (SD-IDX) DELIMITED BY SIZE
+               INTO STATUS-SUMMARY-REC
+           WRITE STATUS-SUMMARY-REC.
+
+       LOAD-RESTART-PARAGRAPH.
+           OPEN INPUT RESTART-CONTROL-FILE
+           READ RESTART-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RT-LAST-KEY NOT = SPACES
+                       MOVE RT-LAST-KEY TO WS-RESTART-KEY
+                       MOVE RT-RECORD-COUNT TO WS-RUN-RECORD-COUNT
+                       SET RESTART-PENDING TO TRUE
+                   END-IF
+           END-READ
+           CLOSE RESTART-CONTROL-FILE.
+
+       SKIP-TO-RESTART-POINT-PARAGRAPH.
+           PERFORM UNTIL NOT RESTART-PENDING
+                   OR END-OF-TRANSACTION-FILE
+               IF WS-ENTITY-ID = WS-RESTART-KEY
+                   SET RESTART-NOT-PENDING TO TRUE
+               END-IF
+               PERFORM READ-TRANSACTION-PARAGRAPH
+           END-PERFORM.
+
+       CHECKPOINT-PARAGRAPH.
+           ADD 1 TO WS-RUN-RECORD-COUNT
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-PARAGRAPH
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE "STATCHK " TO RT-JOB-NAME
+           MOVE WS-ENTITY-ID TO RT-LAST-KEY
+           MOVE WS-RUN-RECORD-COUNT TO RT-RECORD-COUNT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RT-CHECKPOINT-TIME
+           WRITE RESTART-CONTROL-REC
+           CLOSE RESTART-CONTROL-FILE.
+
+       WRITE-COMPLETION-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE "STATCHK " TO RT-JOB-NAME
+           MOVE SPACES TO RT-LAST-KEY
+           MOVE WS-RUN-RECORD-COUNT TO RT-RECORD-COUNT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RT-CHECKPOINT-TIME
+           WRITE RESTART-CONTROL-REC
+           CLOSE RESTART-CONTROL-FILE.
