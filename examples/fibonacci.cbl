@@ -3,33 +3,107 @@
        AUTHOR. COBOL2Java Team.
       *
       * Fibonacci sequence calculator
+      *
+      * WS-N (the number of terms to generate) is no longer
+      * compiled in - it is read from a control-card record
+      * at job start so operations can size the sequence to
+      * whatever forecast horizon the run needs.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBONACCI-CONTROL-FILE ASSIGN TO "FIBCTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIBONACCI-OUTPUT-FILE ASSIGN TO "FIBOUTF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRES"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIBONACCI-CONTROL-FILE.
+           COPY "FIBCTL.CPY".
+
+       FD  FIBONACCI-OUTPUT-FILE.
+           COPY "FIBOUT.CPY".
+
+       FD  CALC-RESULT-FILE.
+           COPY "CALCRES.CPY".
+
        WORKING-STORAGE SECTION.
-       01 WS-N          PIC 9(2)  VALUE 10.
-       01 WS-I          PIC 9(2)  VALUE 0.
+       01 WS-N          PIC 9(3)  VALUE 10.
+       01 WS-I          PIC 9(3)  VALUE 0.
        01 WS-FIB-PREV   PIC 9(10) VALUE 0.
        01 WS-FIB-CURR   PIC 9(10) VALUE 1.
        01 WS-FIB-NEXT   PIC 9(10) VALUE 0.
+       01 WS-CURRENT-TERM-VALUE PIC 9(10) VALUE 0.
+       01 WS-FIB-RATIO          PIC 9(03)V9(06) VALUE 0.
+       01 WS-MODE-SWITCH        PIC X(01) VALUE "N".
+           88 RATIO-MODE-REQUESTED     VALUE "R".
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           PERFORM READ-CONTROL-CARD-PARAGRAPH
            DISPLAY "Fibonacci sequence (first " WS-N " numbers):"
+           OPEN OUTPUT FIBONACCI-OUTPUT-FILE
+           OPEN OUTPUT CALC-RESULT-FILE
            PERFORM CALCULATE-FIBONACCI
+           CLOSE FIBONACCI-OUTPUT-FILE
+           CLOSE CALC-RESULT-FILE
            STOP RUN.
 
+       READ-CONTROL-CARD-PARAGRAPH.
+           OPEN INPUT FIBONACCI-CONTROL-FILE
+           READ FIBONACCI-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FC-TERM-COUNT TO WS-N
+                   MOVE FC-MODE-SWITCH TO WS-MODE-SWITCH
+           END-READ
+           CLOSE FIBONACCI-CONTROL-FILE.
+
        CALCULATE-FIBONACCI.
            MOVE 0 TO WS-I
            MOVE 0 TO WS-FIB-PREV
            MOVE 1 TO WS-FIB-CURR
-           DISPLAY WS-FIB-PREV
+           MOVE WS-FIB-PREV TO WS-CURRENT-TERM-VALUE
+           PERFORM WRITE-TERM-PARAGRAPH
            ADD 1 TO WS-I
            PERFORM UNTIL WS-I >= WS-N
-               DISPLAY WS-FIB-CURR
+               MOVE WS-FIB-CURR TO WS-CURRENT-TERM-VALUE
+               PERFORM WRITE-TERM-PARAGRAPH
                ADD WS-FIB-PREV TO WS-FIB-CURR GIVING WS-FIB-NEXT
+                   ON SIZE ERROR
+                       PERFORM OVERFLOW-ABEND-PARAGRAPH
+               END-ADD
                MOVE WS-FIB-CURR TO WS-FIB-PREV
                MOVE WS-FIB-NEXT TO WS-FIB-CURR
                ADD 1 TO WS-I
            END-PERFORM.
+
+       WRITE-TERM-PARAGRAPH.
+           MOVE WS-I TO FO-SEQUENCE-NUMBER
+           MOVE WS-CURRENT-TERM-VALUE TO FO-FIB-VALUE
+           MOVE 0 TO WS-FIB-RATIO
+           IF RATIO-MODE-REQUESTED AND WS-FIB-PREV > 0
+               COMPUTE WS-FIB-RATIO ROUNDED =
+                   WS-CURRENT-TERM-VALUE / WS-FIB-PREV
+           END-IF
+           MOVE WS-FIB-RATIO TO FO-RATIO
+           WRITE FIBONACCI-OUTPUT-REC
+           PERFORM WRITE-CALC-RESULT-PARAGRAPH.
+
+       WRITE-CALC-RESULT-PARAGRAPH.
+           MOVE "FIBONACC" TO CR-SOURCE-SYSTEM
+           MOVE WS-I TO CR-RECORD-KEY
+           MOVE WS-CURRENT-TERM-VALUE TO CR-AMOUNT-1
+           MOVE 0 TO CR-AMOUNT-2
+           MOVE FUNCTION CURRENT-DATE (1:14) TO CR-EXTRACT-TIMESTAMP
+           WRITE CALC-RESULT-REC.
+
+       OVERFLOW-ABEND-PARAGRAPH.
+           DISPLAY "FIBONACCI: TERM " WS-I
+               " EXCEEDS 9(10) CAPACITY - ABENDING RUN"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
