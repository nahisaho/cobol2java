@@ -4,30 +4,387 @@
       *
       * Tax calculation program (simplified with integer math)
       * Tax rate is 10% (represented as /10)
+      *
+      * Reads one income record per employee from
+      * EMPLOYEE-INCOME-FILE and writes the computed tax
+      * amount and net income for every employee to
+      * EMPLOYEE-TAX-FILE, looping until end of file.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-INCOME-FILE ASSIGN TO "EMPINCF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-TAX-FILE ASSIGN TO "EMPTAXF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WITHHOLDING-REPORT-FILE ASSIGN TO "TAXRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INCOME-REJECT-FILE ASSIGN TO "INCREJF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL YTD-CARRYFORWARD-FILE ASSIGN TO "YTDBAL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-CONTROL-FILE ASSIGN TO "TAXRST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRES"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-INCOME-FILE.
+           COPY "EMPINC.CPY".
+
+       FD  EMPLOYEE-TAX-FILE.
+       01 EMPLOYEE-TAX-REC.
+           05 ET-EMPLOYEE-ID       PIC X(06).
+           05 ET-INCOME            PIC 9(07).
+           05 ET-TAX-AMOUNT        PIC 9(07).
+           05 ET-STATE-TAX-AMOUNT  PIC 9(07).
+           05 ET-NET-INCOME        PIC 9(07).
+           05 ET-YTD-FED-TAX       PIC 9(09).
+           05 ET-YTD-STATE-TAX     PIC 9(09).
+
+       FD  YTD-CARRYFORWARD-FILE.
+       01 YTD-CARRYFORWARD-REC.
+           05 YC-EMPLOYEE-ID       PIC X(06).
+           05 YC-YTD-FED-TAX       PIC 9(09).
+           05 YC-YTD-STATE-TAX     PIC 9(09).
+
+       FD  WITHHOLDING-REPORT-FILE.
+       01 WH-REPORT-REC            PIC X(80).
+
+       FD  INCOME-REJECT-FILE.
+       01 INCOME-REJECT-REC.
+           05 IR-EMPLOYEE-ID       PIC X(06).
+           05 IR-INCOME            PIC 9(07).
+           05 IR-REASON-CODE       PIC X(04).
+           05 IR-REASON-TEXT       PIC X(36).
+
+       FD  RESTART-CONTROL-FILE.
+           COPY "RESTART.CPY".
+
+       FD  CALC-RESULT-FILE.
+           COPY "CALCRES.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "TAXBRKT.CPY".
+
+       01 WS-EMPLOYEE-ID  PIC X(06) VALUE SPACES.
        01 WS-INCOME       PIC 9(7) VALUE 0.
-       01 WS-TAX-RATE     PIC 99   VALUE 10.
        01 WS-TAX-AMOUNT   PIC 9(7) VALUE 0.
+       01 WS-BRACKET-PORTION-AMOUNT PIC 9(07) VALUE 0.
+       01 WS-BRACKET-PORTION-TAX    PIC 9(07) VALUE 0.
+       01 WS-STATE-TAX-RATE   PIC 9(03)V99 VALUE 5.00.
+       01 WS-STATE-TAX-AMOUNT PIC 9(7) VALUE 0.
        01 WS-NET-INCOME   PIC 9(7) VALUE 0.
+       01 WS-EOF-SWITCH   PIC X(01) VALUE "N".
+           88 END-OF-EMPLOYEE-FILE      VALUE "Y".
+
+       01 WS-YTD-TABLE-AREA.
+           05 WS-YTD-ENTRY OCCURS 200 TIMES
+                   INDEXED BY YTD-IDX.
+               10 WS-YTD-EMPLOYEE-ID   PIC X(06).
+               10 WS-YTD-FED-TAX       PIC 9(09).
+               10 WS-YTD-STATE-TAX     PIC 9(09).
+       01 WS-YTD-ENTRY-COUNT      PIC 9(04) COMP VALUE 0.
+       01 WS-MAX-YTD-ENTRIES      PIC 9(04) COMP VALUE 200.
+       01 WS-YTD-EOF-SWITCH       PIC X(01) VALUE "N".
+           88 END-OF-YTD-FILE           VALUE "Y".
+
+       01 WS-MAX-VALID-INCOME    PIC 9(07) VALUE 1000000.
+       01 WS-INCOME-VALID-SWITCH PIC X(01) VALUE "Y".
+           88 VALID-INCOME             VALUE "Y".
+           88 INVALID-INCOME           VALUE "N".
+       01 WS-REJECT-REASON-CODE  PIC X(04) VALUE SPACES.
+       01 WS-REJECT-REASON-TEXT  PIC X(36) VALUE SPACES.
+
+       01 WS-REPORT-LINE         PIC X(80) VALUE SPACES.
+       01 WS-REPORT-PAGE-NO      PIC 9(03) VALUE 0.
+       01 WS-REPORT-LINE-CNT     PIC 9(03) VALUE 0.
+       01 WS-MAX-DETAIL-LINES    PIC 9(03) VALUE 50.
+       01 WS-TOTAL-TAX-AMOUNT    PIC 9(09) VALUE 0.
+       01 WS-TOTAL-STATE-TAX-AMOUNT PIC 9(09) VALUE 0.
+       01 WS-TOTAL-NET-INCOME    PIC 9(09) VALUE 0.
+
+       01 WS-RESTART-KEY          PIC X(06) VALUE SPACES.
+       01 WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+           88 RESTART-PENDING           VALUE "Y".
+           88 RESTART-NOT-PENDING       VALUE "N".
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(03) VALUE 25.
+       01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(03) VALUE 0.
+       01 WS-RUN-RECORD-COUNT     PIC 9(07) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-           MOVE 50000 TO WS-INCOME
-           PERFORM CALCULATE-TAX-PARAGRAPH
-           PERFORM DISPLAY-RESULTS-PARAGRAPH
+           PERFORM LOAD-YTD-PARAGRAPH
+           PERFORM LOAD-RESTART-PARAGRAPH
+           OPEN INPUT EMPLOYEE-INCOME-FILE
+           PERFORM OPEN-OUTPUT-FILES-PARAGRAPH
+           PERFORM PRINT-HEADING-PARAGRAPH
+           PERFORM READ-EMPLOYEE-PARAGRAPH
+           PERFORM SKIP-TO-RESTART-POINT-PARAGRAPH
+           PERFORM UNTIL END-OF-EMPLOYEE-FILE
+               PERFORM VALIDATE-INCOME-PARAGRAPH
+               IF VALID-INCOME
+                   PERFORM CALCULATE-TAX-PARAGRAPH
+                   PERFORM UPDATE-YTD-PARAGRAPH
+                   PERFORM WRITE-RESULTS-PARAGRAPH
+                   PERFORM PRINT-DETAIL-PARAGRAPH
+               ELSE
+                   PERFORM WRITE-REJECT-PARAGRAPH
+               END-IF
+               PERFORM CHECKPOINT-PARAGRAPH
+               PERFORM READ-EMPLOYEE-PARAGRAPH
+           END-PERFORM
+           PERFORM PRINT-CONTROL-TOTAL-PARAGRAPH
+           PERFORM WRITE-COMPLETION-CHECKPOINT-PARAGRAPH
+           CLOSE EMPLOYEE-INCOME-FILE
+           CLOSE EMPLOYEE-TAX-FILE
+           CLOSE WITHHOLDING-REPORT-FILE
+           CLOSE INCOME-REJECT-FILE
+           CLOSE CALC-RESULT-FILE
+           PERFORM SAVE-YTD-PARAGRAPH
            STOP RUN.
 
+       OPEN-OUTPUT-FILES-PARAGRAPH.
+           IF WS-RESTART-KEY NOT = SPACES
+               OPEN EXTEND EMPLOYEE-TAX-FILE
+               OPEN EXTEND WITHHOLDING-REPORT-FILE
+               OPEN EXTEND INCOME-REJECT-FILE
+               OPEN EXTEND CALC-RESULT-FILE
+           ELSE
+               OPEN OUTPUT EMPLOYEE-TAX-FILE
+               OPEN OUTPUT WITHHOLDING-REPORT-FILE
+               OPEN OUTPUT INCOME-REJECT-FILE
+               OPEN OUTPUT CALC-RESULT-FILE
+           END-IF.
+
+       LOAD-RESTART-PARAGRAPH.
+           OPEN INPUT RESTART-CONTROL-FILE
+           READ RESTART-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RT-LAST-KEY NOT = SPACES
+                       MOVE RT-LAST-KEY TO WS-RESTART-KEY
+                       MOVE RT-RECORD-COUNT TO WS-RUN-RECORD-COUNT
+                       SET RESTART-PENDING TO TRUE
+                   END-IF
+           END-READ
+           CLOSE RESTART-CONTROL-FILE.
+
+       SKIP-TO-RESTART-POINT-PARAGRAPH.
+           PERFORM UNTIL NOT RESTART-PENDING
+                   OR END-OF-EMPLOYEE-FILE
+               IF WS-EMPLOYEE-ID = WS-RESTART-KEY
+                   SET RESTART-NOT-PENDING TO TRUE
+               END-IF
+               PERFORM READ-EMPLOYEE-PARAGRAPH
+           END-PERFORM.
+
+       CHECKPOINT-PARAGRAPH.
+           ADD 1 TO WS-RUN-RECORD-COUNT
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-PARAGRAPH
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE "TAXCALC " TO RT-JOB-NAME
+           MOVE WS-EMPLOYEE-ID TO RT-LAST-KEY
+           MOVE WS-RUN-RECORD-COUNT TO RT-RECORD-COUNT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RT-CHECKPOINT-TIME
+           WRITE RESTART-CONTROL-REC
+           CLOSE RESTART-CONTROL-FILE.
+
+       WRITE-COMPLETION-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE "TAXCALC " TO RT-JOB-NAME
+           MOVE SPACES TO RT-LAST-KEY
+           MOVE WS-RUN-RECORD-COUNT TO RT-RECORD-COUNT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RT-CHECKPOINT-TIME
+           WRITE RESTART-CONTROL-REC
+           CLOSE RESTART-CONTROL-FILE.
+
+       LOAD-YTD-PARAGRAPH.
+           OPEN INPUT YTD-CARRYFORWARD-FILE
+           PERFORM READ-YTD-PARAGRAPH
+           PERFORM UNTIL END-OF-YTD-FILE
+               IF WS-YTD-ENTRY-COUNT >= WS-MAX-YTD-ENTRIES
+                   PERFORM YTD-TABLE-FULL-ABEND-PARAGRAPH
+               END-IF
+               SET YTD-IDX TO WS-YTD-ENTRY-COUNT
+               SET YTD-IDX UP BY 1
+               MOVE YC-EMPLOYEE-ID TO WS-YTD-EMPLOYEE-ID (YTD-IDX)
+               MOVE YC-YTD-FED-TAX TO WS-YTD-FED-TAX (YTD-IDX)
+               MOVE YC-YTD-STATE-TAX TO WS-YTD-STATE-TAX (YTD-IDX)
+               SET WS-YTD-ENTRY-COUNT TO YTD-IDX
+               PERFORM READ-YTD-PARAGRAPH
+           END-PERFORM
+           CLOSE YTD-CARRYFORWARD-FILE.
+
+       READ-YTD-PARAGRAPH.
+           READ YTD-CARRYFORWARD-FILE
+               AT END
+                   SET END-OF-YTD-FILE TO TRUE
+           END-READ.
+
+       FIND-YTD-ENTRY-PARAGRAPH.
+           SET YTD-IDX TO 1
+           SEARCH WS-YTD-ENTRY
+               AT END
+                   IF WS-YTD-ENTRY-COUNT >= WS-MAX-YTD-ENTRIES
+                       PERFORM YTD-TABLE-FULL-ABEND-PARAGRAPH
+                   END-IF
+                   SET YTD-IDX TO WS-YTD-ENTRY-COUNT
+                   SET YTD-IDX UP BY 1
+                   SET WS-YTD-ENTRY-COUNT TO YTD-IDX
+                   MOVE WS-EMPLOYEE-ID TO WS-YTD-EMPLOYEE-ID (YTD-IDX)
+                   MOVE 0 TO WS-YTD-FED-TAX (YTD-IDX)
+                   MOVE 0 TO WS-YTD-STATE-TAX (YTD-IDX)
+               WHEN WS-YTD-EMPLOYEE-ID (YTD-IDX) = WS-EMPLOYEE-ID
+                   CONTINUE
+           END-SEARCH.
+
+       YTD-TABLE-FULL-ABEND-PARAGRAPH.
+           DISPLAY "CALCULATE-TAX: YTD TABLE FULL AT "
+               WS-MAX-YTD-ENTRIES " ENTRIES - ABENDING RUN"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       UPDATE-YTD-PARAGRAPH.
+           PERFORM FIND-YTD-ENTRY-PARAGRAPH
+           ADD WS-TAX-AMOUNT TO WS-YTD-FED-TAX (YTD-IDX)
+           ADD WS-STATE-TAX-AMOUNT TO WS-YTD-STATE-TAX (YTD-IDX).
+
+       SAVE-YTD-PARAGRAPH.
+           OPEN OUTPUT YTD-CARRYFORWARD-FILE
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+                   UNTIL YTD-IDX > WS-YTD-ENTRY-COUNT
+               MOVE WS-YTD-EMPLOYEE-ID (YTD-IDX) TO YC-EMPLOYEE-ID
+               MOVE WS-YTD-FED-TAX (YTD-IDX) TO YC-YTD-FED-TAX
+               MOVE WS-YTD-STATE-TAX (YTD-IDX) TO YC-YTD-STATE-TAX
+               WRITE YTD-CARRYFORWARD-REC
+           END-PERFORM
+           CLOSE YTD-CARRYFORWARD-FILE.
+
+       READ-EMPLOYEE-PARAGRAPH.
+           READ EMPLOYEE-INCOME-FILE
+               AT END
+                   SET END-OF-EMPLOYEE-FILE TO TRUE
+               NOT AT END
+                   MOVE EI-EMPLOYEE-ID TO WS-EMPLOYEE-ID
+                   MOVE EI-INCOME TO WS-INCOME
+           END-READ.
+
+       VALIDATE-INCOME-PARAGRAPH.
+           SET VALID-INCOME TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+           IF WS-INCOME NOT NUMERIC OR WS-INCOME <= 0
+               SET INVALID-INCOME TO TRUE
+               MOVE "R001" TO WS-REJECT-REASON-CODE
+               MOVE "ZERO, NEGATIVE OR NON-NUMERIC INCOME"
+                   TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-INCOME > WS-MAX-VALID-INCOME
+                   SET INVALID-INCOME TO TRUE
+                   MOVE "R002" TO WS-REJECT-REASON-CODE
+                   MOVE "INCOME EXCEEDS MAXIMUM THRESHOLD"
+                       TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-PARAGRAPH.
+           MOVE WS-EMPLOYEE-ID TO IR-EMPLOYEE-ID
+           MOVE WS-INCOME TO IR-INCOME
+           MOVE WS-REJECT-REASON-CODE TO IR-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO IR-REASON-TEXT
+           WRITE INCOME-REJECT-REC.
+
        CALCULATE-TAX-PARAGRAPH.
-           DIVIDE WS-INCOME BY WS-TAX-RATE GIVING WS-TAX-AMOUNT
-           SUBTRACT WS-TAX-AMOUNT FROM WS-INCOME 
-               GIVING WS-NET-INCOME.
-
-       DISPLAY-RESULTS-PARAGRAPH.
-           DISPLAY "Income:     " WS-INCOME
-           DISPLAY "Tax Rate:   " WS-TAX-RATE "%"
-           DISPLAY "Tax Amount: " WS-TAX-AMOUNT
-           DISPLAY "Net Income: " WS-NET-INCOME.
+           MOVE 0 TO WS-TAX-AMOUNT
+           PERFORM CALCULATE-BRACKET-PORTION-PARAGRAPH
+               VARYING TB-IDX FROM 1 BY 1
+               UNTIL TB-IDX > 5
+           COMPUTE WS-STATE-TAX-AMOUNT ROUNDED =
+               WS-INCOME * WS-STATE-TAX-RATE / 100
+           SUBTRACT WS-TAX-AMOUNT WS-STATE-TAX-AMOUNT
+               FROM WS-INCOME GIVING WS-NET-INCOME.
+
+       CALCULATE-BRACKET-PORTION-PARAGRAPH.
+           IF WS-INCOME >= TB-LOW-AMOUNT (TB-IDX)
+               IF WS-INCOME > TB-HIGH-AMOUNT (TB-IDX)
+                   COMPUTE WS-BRACKET-PORTION-AMOUNT =
+                       TB-HIGH-AMOUNT (TB-IDX)
+                           - TB-LOW-AMOUNT (TB-IDX) + 1
+               ELSE
+                   COMPUTE WS-BRACKET-PORTION-AMOUNT =
+                       WS-INCOME - TB-LOW-AMOUNT (TB-IDX) + 1
+               END-IF
+               COMPUTE WS-BRACKET-PORTION-TAX ROUNDED =
+                   WS-BRACKET-PORTION-AMOUNT * TB-RATE-PCT (TB-IDX)
+                       / 100
+               ADD WS-BRACKET-PORTION-TAX TO WS-TAX-AMOUNT
+           END-IF.
+
+       WRITE-RESULTS-PARAGRAPH.
+           MOVE WS-EMPLOYEE-ID TO ET-EMPLOYEE-ID
+           MOVE WS-INCOME TO ET-INCOME
+           MOVE WS-TAX-AMOUNT TO ET-TAX-AMOUNT
+           MOVE WS-STATE-TAX-AMOUNT TO ET-STATE-TAX-AMOUNT
+           MOVE WS-NET-INCOME TO ET-NET-INCOME
+           MOVE WS-YTD-FED-TAX (YTD-IDX) TO ET-YTD-FED-TAX
+           MOVE WS-YTD-STATE-TAX (YTD-IDX) TO ET-YTD-STATE-TAX
+           WRITE EMPLOYEE-TAX-REC
+           PERFORM WRITE-CALC-RESULT-PARAGRAPH.
+
+       WRITE-CALC-RESULT-PARAGRAPH.
+           MOVE "TAXCALC " TO CR-SOURCE-SYSTEM
+           MOVE WS-EMPLOYEE-ID TO CR-RECORD-KEY
+           MOVE WS-TAX-AMOUNT TO CR-AMOUNT-1
+           MOVE WS-NET-INCOME TO CR-AMOUNT-2
+           MOVE FUNCTION CURRENT-DATE (1:14) TO CR-EXTRACT-TIMESTAMP
+           WRITE CALC-RESULT-REC.
+
+       PRINT-HEADING-PARAGRAPH.
+           ADD 1 TO WS-REPORT-PAGE-NO
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WITHHOLDING SUMMARY REPORT - PAGE " DELIMITED BY SIZE
+               WS-REPORT-PAGE-NO DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           WRITE WH-REPORT-REC FROM WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "EMP ID   INCOME    FED TAX   ST TAX    NET INCOME"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WH-REPORT-REC FROM WS-REPORT-LINE
+           MOVE ZERO TO WS-REPORT-LINE-CNT.
+
+       PRINT-DETAIL-PARAGRAPH.
+           IF WS-REPORT-LINE-CNT >= WS-MAX-DETAIL-LINES
+               PERFORM PRINT-HEADING-PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-EMPLOYEE-ID " " DELIMITED BY SIZE
+               WS-INCOME " " DELIMITED BY SIZE
+               WS-TAX-AMOUNT " " DELIMITED BY SIZE
+               WS-STATE-TAX-AMOUNT " " DELIMITED BY SIZE
+               WS-NET-INCOME DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           WRITE WH-REPORT-REC FROM WS-REPORT-LINE
+           ADD 1 TO WS-REPORT-LINE-CNT
+           ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX-AMOUNT
+           ADD WS-STATE-TAX-AMOUNT TO WS-TOTAL-STATE-TAX-AMOUNT
+           ADD WS-NET-INCOME TO WS-TOTAL-NET-INCOME.
+
+       PRINT-CONTROL-TOTAL-PARAGRAPH.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "CONTROL TOTALS  FED TAX=" DELIMITED BY SIZE
+               WS-TOTAL-TAX-AMOUNT DELIMITED BY SIZE
+               "  ST TAX=" DELIMITED BY SIZE
+               WS-TOTAL-STATE-TAX-AMOUNT DELIMITED BY SIZE
+               "  NET=" DELIMITED BY SIZE
+               WS-TOTAL-NET-INCOME DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           WRITE WH-REPORT-REC FROM WS-REPORT-LINE.
