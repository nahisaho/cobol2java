@@ -3,22 +3,66 @@
        AUTHOR. COBOL2Java Team.
       *
       * Simple Hello World program
+      *
+      * Also serves as the suite's heartbeat/health-check job:
+      * writes a RUN-CONTROL-REC (job name, start/end
+      * timestamp, return code) so a scheduler or restart
+      * utility can confirm the job actually ran.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL GREETING-CONFIG-FILE ASSIGN TO "GREETCFG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-CONTROL-FILE.
+           COPY "RUNCTL.CPY".
+
+       FD  GREETING-CONFIG-FILE.
+           COPY "GREETCFG.CPY".
+
        WORKING-STORAGE SECTION.
        01 WS-MESSAGE PIC X(20) VALUE "Hello, World!".
        01 WS-COUNTER PIC 9(3) VALUE 0.
+       01 WS-INCREMENT-AMOUNT PIC 9(03) VALUE 1.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-RUN-PARAGRAPH
+           PERFORM READ-GREETING-CONFIG-PARAGRAPH
            DISPLAY "Starting program..."
            PERFORM GREET-PARAGRAPH
            DISPLAY "Program complete."
+           PERFORM FINALIZE-RUN-PARAGRAPH
            STOP RUN.
 
+       INITIALIZE-RUN-PARAGRAPH.
+           OPEN OUTPUT RUN-CONTROL-FILE
+           MOVE "HELLOWLD" TO RC-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RC-START-TIMESTAMP.
+
+       READ-GREETING-CONFIG-PARAGRAPH.
+           OPEN INPUT GREETING-CONFIG-FILE
+           READ GREETING-CONFIG-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE GC-MESSAGE TO WS-MESSAGE
+                   MOVE GC-INCREMENT TO WS-INCREMENT-AMOUNT
+           END-READ
+           CLOSE GREETING-CONFIG-FILE.
+
        GREET-PARAGRAPH.
            DISPLAY WS-MESSAGE
-           ADD 1 TO WS-COUNTER
+           ADD WS-INCREMENT-AMOUNT TO WS-COUNTER
            DISPLAY WS-COUNTER.
+
+       FINALIZE-RUN-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RC-END-TIMESTAMP
+           MOVE RETURN-CODE TO RC-RETURN-CODE
+           WRITE RUN-CONTROL-REC
+           CLOSE RUN-CONTROL-FILE.
