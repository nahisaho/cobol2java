@@ -3,43 +3,326 @@
        AUTHOR. COBOL2Java Team.
       *
       * Grade checking program with IF/ELSE
+      *
+      * Loops CHECK-GRADE over a STUDENT-SCORE-FILE so a full
+      * class roster can be graded in one run, writing a
+      * GRADE-RESULT-FILE record per student plus a roster
+      * summary trailer record.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-SCORE-FILE ASSIGN TO "STUSCOF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADE-RESULT-FILE ASSIGN TO "GRDRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCORE-EXCEPTION-FILE ASSIGN TO "SCOREXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-CONTROL-FILE ASSIGN TO "GRDRST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTBOUND-INTERFACE-FILE ASSIGN TO "OUTBND"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-SCORE-FILE.
+           COPY "STUSCORE.CPY".
+
+       FD  GRADE-RESULT-FILE.
+       01 GRADE-RESULT-REC.
+           05 GR-STUDENT-ID        PIC X(06).
+           05 GR-STUDENT-NAME      PIC X(20).
+           05 GR-COURSE-ID         PIC X(06).
+           05 GR-ORIGINAL-SCORE    PIC 9(03).
+           05 GR-CURVE-POINTS      PIC S9(03)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05 GR-CURVED-SCORE      PIC S9(04)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05 GR-GRADE             PIC X(02).
+           05 GR-PASS-FAIL         PIC X(04).
+       01 GRADE-SUMMARY-REC REDEFINES GRADE-RESULT-REC
+               PIC X(80).
+
+       FD  TRANSCRIPT-FILE.
+           COPY "TRANSREC.CPY".
+
+       FD  SCORE-EXCEPTION-FILE.
+       01 SCORE-EXCEPTION-REC.
+           05 SX-STUDENT-ID        PIC X(06).
+           05 SX-COURSE-ID         PIC X(06).
+           05 SX-CURVED-SCORE      PIC S9(04)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05 SX-REASON-TEXT       PIC X(38).
+
+       FD  RESTART-CONTROL-FILE.
+           COPY "RESTART.CPY".
+
+       FD  OUTBOUND-INTERFACE-FILE.
+           COPY "OUTBND.CPY".
+
        WORKING-STORAGE SECTION.
-       01 WS-SCORE       PIC 9(3) VALUE 85.
-       01 WS-GRADE       PIC X(1) VALUE SPACES.
+       COPY "GRDSCALE.CPY".
+
+       01 WS-STUDENT-ID   PIC X(06) VALUE SPACES.
+       01 WS-STUDENT-NAME PIC X(20) VALUE SPACES.
+       01 WS-COURSE-ID    PIC X(06) VALUE SPACES.
+       01 WS-ORIGINAL-SCORE PIC 9(03) VALUE 0.
+       01 WS-CURVE-POINTS   PIC S9(03) VALUE 0.
+       01 WS-SCORE       PIC S9(4) VALUE 85.
+       01 WS-GRADE       PIC X(2) VALUE SPACES.
        01 WS-PASS-FAIL   PIC X(4) VALUE SPACES.
+       01 WS-EOF-SWITCH   PIC X(01) VALUE "N".
+           88 END-OF-STUDENT-FILE       VALUE "Y".
+
+       01 WS-STUDENT-COUNT PIC 9(05) VALUE 0.
+       01 WS-PASS-COUNT    PIC 9(05) VALUE 0.
+       01 WS-FAIL-COUNT    PIC 9(05) VALUE 0.
+       01 WS-EXCEPTION-COUNT PIC 9(05) VALUE 0.
+       01 WS-GPA-POINTS    PIC 9V99 VALUE 0.
+
+       01 WS-SCORE-VALID-SWITCH  PIC X(01) VALUE "Y".
+           88 VALID-SCORE              VALUE "Y".
+           88 INVALID-SCORE            VALUE "N".
+       01 WS-SCORE-REASON-TEXT   PIC X(38) VALUE SPACES.
+
+       01 WS-RESTART-KEY          PIC X(06) VALUE SPACES.
+       01 WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+           88 RESTART-PENDING           VALUE "Y".
+           88 RESTART-NOT-PENDING       VALUE "N".
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(03) VALUE 25.
+       01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(03) VALUE 0.
+       01 WS-RUN-RECORD-COUNT     PIC 9(07) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-           PERFORM CHECK-GRADE
-           DISPLAY "Score: " WS-SCORE
-           DISPLAY "Grade: " WS-GRADE
-           DISPLAY "Result: " WS-PASS-FAIL
+           PERFORM LOAD-RESTART-PARAGRAPH
+           OPEN INPUT STUDENT-SCORE-FILE
+           PERFORM OPEN-OUTPUT-FILES-PARAGRAPH
+           PERFORM READ-STUDENT-PARAGRAPH
+           PERFORM SKIP-TO-RESTART-POINT-PARAGRAPH
+           PERFORM UNTIL END-OF-STUDENT-FILE
+               PERFORM APPLY-CURVE-PARAGRAPH
+               PERFORM VALIDATE-SCORE-PARAGRAPH
+               IF VALID-SCORE
+                   PERFORM CHECK-GRADE
+                   PERFORM WRITE-GRADE-RESULT-PARAGRAPH
+                   PERFORM WRITE-TRANSCRIPT-PARAGRAPH
+                   PERFORM TALLY-ROSTER-PARAGRAPH
+               ELSE
+                   PERFORM WRITE-EXCEPTION-PARAGRAPH
+               END-IF
+               PERFORM CHECKPOINT-PARAGRAPH
+               PERFORM READ-STUDENT-PARAGRAPH
+           END-PERFORM
+           PERFORM WRITE-ROSTER-SUMMARY-PARAGRAPH
+           PERFORM WRITE-COMPLETION-CHECKPOINT-PARAGRAPH
+           CLOSE STUDENT-SCORE-FILE
+           CLOSE GRADE-RESULT-FILE
+           CLOSE TRANSCRIPT-FILE
+           CLOSE SCORE-EXCEPTION-FILE
+           CLOSE OUTBOUND-INTERFACE-FILE
            STOP RUN.
 
-       CHECK-GRADE.
-           IF WS-SCORE >= 90
-               MOVE "A" TO WS-GRADE
-               MOVE "PASS" TO WS-PASS-FAIL
+       OPEN-OUTPUT-FILES-PARAGRAPH.
+           IF WS-RESTART-KEY NOT = SPACES
+               OPEN EXTEND GRADE-RESULT-FILE
+               OPEN EXTEND TRANSCRIPT-FILE
+               OPEN EXTEND SCORE-EXCEPTION-FILE
+               OPEN EXTEND OUTBOUND-INTERFACE-FILE
            ELSE
-               IF WS-SCORE >= 80
-                   MOVE "B" TO WS-GRADE
-                   MOVE "PASS" TO WS-PASS-FAIL
-               ELSE
-                   IF WS-SCORE >= 70
-                       MOVE "C" TO WS-GRADE
-                       MOVE "PASS" TO WS-PASS-FAIL
-                   ELSE
-                       IF WS-SCORE >= 60
-                           MOVE "D" TO WS-GRADE
-                           MOVE "PASS" TO WS-PASS-FAIL
-                       ELSE
-                           MOVE "F" TO WS-GRADE
-                           MOVE "FAIL" TO WS-PASS-FAIL
-                       END-IF
+               OPEN OUTPUT GRADE-RESULT-FILE
+               OPEN OUTPUT TRANSCRIPT-FILE
+               OPEN OUTPUT SCORE-EXCEPTION-FILE
+               OPEN OUTPUT OUTBOUND-INTERFACE-FILE
+           END-IF.
+
+       LOAD-RESTART-PARAGRAPH.
+           OPEN INPUT RESTART-CONTROL-FILE
+           READ RESTART-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RT-LAST-KEY NOT = SPACES
+                       MOVE RT-LAST-KEY TO WS-RESTART-KEY
+                       MOVE RT-RECORD-COUNT TO WS-RUN-RECORD-COUNT
+                       SET RESTART-PENDING TO TRUE
                    END-IF
+           END-READ
+           CLOSE RESTART-CONTROL-FILE.
+
+       SKIP-TO-RESTART-POINT-PARAGRAPH.
+           PERFORM UNTIL NOT RESTART-PENDING
+                   OR END-OF-STUDENT-FILE
+               IF WS-STUDENT-ID = WS-RESTART-KEY
+                   SET RESTART-NOT-PENDING TO TRUE
                END-IF
+               PERFORM READ-STUDENT-PARAGRAPH
+           END-PERFORM.
+
+       CHECKPOINT-PARAGRAPH.
+           ADD 1 TO WS-RUN-RECORD-COUNT
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-PARAGRAPH
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
            END-IF.
+
+       WRITE-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE "GRADECHK" TO RT-JOB-NAME
+           MOVE WS-STUDENT-ID TO RT-LAST-KEY
+           MOVE WS-RUN-RECORD-COUNT TO RT-RECORD-COUNT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RT-CHECKPOINT-TIME
+           WRITE RESTART-CONTROL-REC
+           CLOSE RESTART-CONTROL-FILE.
+
+       WRITE-COMPLETION-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE "GRADECHK" TO RT-JOB-NAME
+           MOVE SPACES TO RT-LAST-KEY
+           MOVE WS-RUN-RECORD-COUNT TO RT-RECORD-COUNT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RT-CHECKPOINT-TIME
+           WRITE RESTART-CONTROL-REC
+           CLOSE RESTART-CONTROL-FILE.
+
+       READ-STUDENT-PARAGRAPH.
+           READ STUDENT-SCORE-FILE
+               AT END
+                   SET END-OF-STUDENT-FILE TO TRUE
+               NOT AT END
+                   MOVE SR-STUDENT-ID TO WS-STUDENT-ID
+                   MOVE SR-STUDENT-NAME TO WS-STUDENT-NAME
+                   MOVE SR-COURSE-ID TO WS-COURSE-ID
+                   MOVE SR-SCORE TO WS-ORIGINAL-SCORE
+                   MOVE SR-CURVE-POINTS TO WS-CURVE-POINTS
+           END-READ.
+
+       APPLY-CURVE-PARAGRAPH.
+           COMPUTE WS-SCORE = WS-ORIGINAL-SCORE + WS-CURVE-POINTS.
+
+       VALIDATE-SCORE-PARAGRAPH.
+           SET VALID-SCORE TO TRUE
+           MOVE SPACES TO WS-SCORE-REASON-TEXT
+           IF WS-ORIGINAL-SCORE > 100
+               SET INVALID-SCORE TO TRUE
+               MOVE "RAW SCORE OUTSIDE VALID 0-100 RANGE"
+                   TO WS-SCORE-REASON-TEXT
+           ELSE
+               IF WS-SCORE < 0 OR WS-SCORE > 100
+                   SET INVALID-SCORE TO TRUE
+                   MOVE "CURVED SCORE OUTSIDE VALID 0-100 RANGE"
+                       TO WS-SCORE-REASON-TEXT
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION-PARAGRAPH.
+           MOVE WS-STUDENT-ID TO SX-STUDENT-ID
+           MOVE WS-COURSE-ID TO SX-COURSE-ID
+           MOVE WS-SCORE TO SX-CURVED-SCORE
+           MOVE WS-SCORE-REASON-TEXT TO SX-REASON-TEXT
+           WRITE SCORE-EXCEPTION-REC
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       FIND-COURSE-SCALE-PARAGRAPH.
+           SET GS-CRS-IDX TO 1
+           SEARCH GS-COURSE-ENTRY
+               AT END
+                   SET GS-CRS-IDX TO 1
+               WHEN GS-COURSE-ID (GS-CRS-IDX) = WS-COURSE-ID
+                   CONTINUE
+           END-SEARCH.
+
+       CHECK-GRADE.
+           PERFORM FIND-COURSE-SCALE-PARAGRAPH
+           SET GS-BRK-IDX TO 1
+           SEARCH GS-BREAKPOINT
+               AT END
+                   MOVE "F " TO WS-GRADE
+               WHEN WS-SCORE >= GS-MIN-SCORE (GS-CRS-IDX GS-BRK-IDX)
+                   MOVE GS-LETTER-GRADE (GS-CRS-IDX GS-BRK-IDX)
+                       TO WS-GRADE
+           END-SEARCH
+           IF WS-GRADE (1:1) = "F"
+               MOVE "FAIL" TO WS-PASS-FAIL
+           ELSE
+               MOVE "PASS" TO WS-PASS-FAIL
+           END-IF.
+
+       WRITE-GRADE-RESULT-PARAGRAPH.
+           MOVE WS-STUDENT-ID TO GR-STUDENT-ID
+           MOVE WS-STUDENT-NAME TO GR-STUDENT-NAME
+           MOVE WS-COURSE-ID TO GR-COURSE-ID
+           MOVE WS-ORIGINAL-SCORE TO GR-ORIGINAL-SCORE
+           MOVE WS-CURVE-POINTS TO GR-CURVE-POINTS
+           MOVE WS-SCORE TO GR-CURVED-SCORE
+           MOVE WS-GRADE TO GR-GRADE
+           MOVE WS-PASS-FAIL TO GR-PASS-FAIL
+           WRITE GRADE-RESULT-REC
+           PERFORM WRITE-OUTBOUND-INTERFACE-PARAGRAPH.
+
+       WRITE-OUTBOUND-INTERFACE-PARAGRAPH.
+           MOVE "GRADECHK" TO OI-SOURCE-SYSTEM
+           MOVE WS-STUDENT-ID TO OI-ENTITY-ID
+           MOVE WS-GRADE TO OI-EVENT-CODE
+           MOVE WS-PASS-FAIL TO OI-EVENT-TEXT
+           MOVE FUNCTION CURRENT-DATE (1:14) TO OI-INTERFACE-TIMESTAMP
+           WRITE OUTBOUND-INTERFACE-REC.
+
+       WRITE-TRANSCRIPT-PARAGRAPH.
+           PERFORM CONVERT-TO-GPA-PARAGRAPH
+           MOVE WS-STUDENT-ID TO TR-STUDENT-ID
+           MOVE WS-COURSE-ID TO TR-COURSE-ID
+           MOVE WS-GRADE TO TR-LETTER-GRADE
+           MOVE WS-GPA-POINTS TO TR-GPA-POINTS
+           WRITE TRANSCRIPT-REC.
+
+       CONVERT-TO-GPA-PARAGRAPH.
+           EVALUATE WS-GRADE
+               WHEN "A+"
+                   MOVE 4.0 TO WS-GPA-POINTS
+               WHEN "A "
+                   MOVE 4.0 TO WS-GPA-POINTS
+               WHEN "A-"
+                   MOVE 3.7 TO WS-GPA-POINTS
+               WHEN "B+"
+                   MOVE 3.3 TO WS-GPA-POINTS
+               WHEN "B "
+                   MOVE 3.0 TO WS-GPA-POINTS
+               WHEN "B-"
+                   MOVE 2.7 TO WS-GPA-POINTS
+               WHEN "C+"
+                   MOVE 2.3 TO WS-GPA-POINTS
+               WHEN "C "
+                   MOVE 2.0 TO WS-GPA-POINTS
+               WHEN "C-"
+                   MOVE 1.7 TO WS-GPA-POINTS
+               WHEN "D+"
+                   MOVE 1.3 TO WS-GPA-POINTS
+               WHEN "D "
+                   MOVE 1.0 TO WS-GPA-POINTS
+               WHEN OTHER
+                   MOVE 0.0 TO WS-GPA-POINTS
+           END-EVALUATE.
+
+       TALLY-ROSTER-PARAGRAPH.
+           ADD 1 TO WS-STUDENT-COUNT
+           IF WS-PASS-FAIL = "PASS"
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       WRITE-ROSTER-SUMMARY-PARAGRAPH.
+           MOVE SPACES TO GRADE-SUMMARY-REC
+           STRING "ROSTER TOTALS  STUDENTS=" DELIMITED BY SIZE
+               WS-STUDENT-COUNT DELIMITED BY SIZE
+               "  PASS=" DELIMITED BY SIZE
+               WS-PASS-COUNT DELIMITED BY SIZE
+               "  FAIL=" DELIMITED BY SIZE
+               WS-FAIL-COUNT DELIMITED BY SIZE
+               "  EXCEPTIONS=" DELIMITED BY SIZE
+               WS-EXCEPTION-COUNT DELIMITED BY SIZE
+               INTO GRADE-SUMMARY-REC
+           WRITE GRADE-SUMMARY-REC.
