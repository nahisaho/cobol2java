@@ -0,0 +1,67 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//* Nightly batch suite: runs the tax withholding run, the
+//* Fibonacci forecast run, the class grading run, and the
+//* status-transaction run in order.  STEP010 and STEP015
+//* both append to the shared CALCRES extract, and STEP020 and
+//* STEP030 both append to the shared OUTBND interface extract,
+//* each pair opening its dataset fresh on the first step and
+//* under DISP=MOD on the second.  Each later step is gated on
+//* COND= against every earlier step so it does not run once any
+//* prior step has abended or returned a non-zero completion code.
+//*
+//STEP010  EXEC PGM=CALCULATE-TAX
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//EMPINCF  DD DSN=PROD.BATCH.EMPINC,DISP=SHR
+//EMPTAXF  DD DSN=PROD.BATCH.EMPTAX,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TAXRPT   DD SYSOUT=*
+//INCREJF  DD DSN=PROD.BATCH.INCREJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//YTDBAL   DD DSN=PROD.BATCH.YTDBAL,DISP=OLD
+//CALCRES  DD DSN=PROD.BATCH.CALCRES,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TAXRST   DD DSN=PROD.BATCH.TAXRST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//STEP015  EXEC PGM=FIBONACCI,COND=(4,GT,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//FIBCTL   DD DSN=PROD.BATCH.FIBCTL,DISP=SHR
+//FIBOUTF  DD DSN=PROD.BATCH.FIBOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CALCRES  DD DSN=PROD.BATCH.CALCRES,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP020  EXEC PGM=GRADE-CHECKER,
+//             COND=((4,GT,STEP010),(4,GT,STEP015))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STUSCOF  DD DSN=PROD.BATCH.STUSCO,DISP=SHR
+//GRDRSLT  DD DSN=PROD.BATCH.GRDRSLT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANSCF  DD DSN=PROD.BATCH.TRANSC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SCOREXC  DD DSN=PROD.BATCH.SCOREXC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//OUTBND   DD DSN=PROD.BATCH.OUTBND,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRDRST   DD DSN=PROD.BATCH.GRDRST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//STEP030  EXEC PGM=STATUS-CHECKER,
+//             COND=((4,GT,STEP010),(4,GT,STEP015),
+//             (4,GT,STEP020))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STATTXN  DD DSN=PROD.BATCH.STATTXN,DISP=SHR
+//STATRSLT DD DSN=PROD.BATCH.STATRSLT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//STATAUD  DD DSN=PROD.BATCH.STATAUD,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//STATERR  DD DSN=PROD.BATCH.STATERR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//STATSUM  DD SYSOUT=*
+//OUTBND   DD DSN=PROD.BATCH.OUTBND,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//STATRST  DD DSN=PROD.BATCH.STATRST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//
